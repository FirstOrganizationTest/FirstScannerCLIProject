@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    F2CABNX1 : ZONE APPEL GENABEN3 (ABEND PROGRAMME)            *
+      *----------------------------------------------------------------*
+       01 W-F2CABN-ZONES.
+             05  W-F2CABN-ACTION.
+                 10  W-F2CABN-ACTION-CODE     PIC X(04).
+             05  W-F2CABN-MSG.
+                 10  W-F2CABN-MSG-TYPE        PIC X(03).
+                 10  W-F2CABN-MSG-CODRET      PIC 9(02).
+                 10  W-F2CABN-MSG-LIBEL       PIC X(80).
