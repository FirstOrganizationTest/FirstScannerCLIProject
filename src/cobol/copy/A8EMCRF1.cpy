@@ -0,0 +1,4 @@
+      *----------------------------------------------------------------*
+      *    A8EMCRF1 : CORPS APPLICATIF CRO COMPTE 01 FERMETURE COMPTE  *
+      *----------------------------------------------------------------*
+          10  :XX:-CRF1-ZONE              PIC X(500).
