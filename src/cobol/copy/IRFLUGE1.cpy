@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      *    IRFLUGE1 : ENTETE DE GESTION DU CRO (COMMUNE A TOUS LES CRO) *
+      *----------------------------------------------------------------*
+          05  :XXX:-FLUX-GESTION.
+              10  :XXX:-FLUX-CODAPPLI       PIC X(02).
+              10  :XXX:-FLUX-CODEXTFLUX     PIC X(02).
+              10  :XXX:-FLUX-DATFLUX        PIC X(08).
