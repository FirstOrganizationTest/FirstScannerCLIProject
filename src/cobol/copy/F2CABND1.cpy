@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *    F2CABND1 : CONSTANTES POUR GESTION ABEND (MESSAGES/CODES)   *
+      *----------------------------------------------------------------*
+       01 W-F2CABND-CONSTANTES.
+             05  W-F2CABND-TYP-COB        PIC X(03) VALUE 'COB'.
+             05  W-F2CABND-FIC-OPN-COD    PIC X(04) VALUE 'OPN '.
+             05  W-F2CABND-FIC-OPN-TXT    PIC X(20)
+                 VALUE 'ERREUR OUVERTURE  : '.
+             05  W-F2CABND-FIC-LEC-COD    PIC X(04) VALUE 'LEC '.
+             05  W-F2CABND-FIC-LEC-TXT    PIC X(20)
+                 VALUE 'ERREUR LECTURE    : '.
+             05  W-F2CABND-FIC-CLO-COD    PIC X(04) VALUE 'CLO '.
+             05  W-F2CABND-FIC-CLO-TXT    PIC X(20)
+                 VALUE 'ERREUR FERMETURE  : '.
+             05  W-F2CABND-FIC-ECR-COD    PIC X(04) VALUE 'ECR '.
+             05  W-F2CABND-FIC-ECR-TXT    PIC X(20)
+                 VALUE 'ERREUR ECRITURE   : '.
+             05  W-F2CABND-VOL-COD        PIC X(04) VALUE 'VOL '.
+             05  W-F2CABND-VOL-TXT        PIC X(20)
+                 VALUE 'VOLUME ANORMAL    : '.
+             05  W-F2CABND-INT-COD        PIC X(04) VALUE 'INT '.
+             05  W-F2CABND-INT-TXT        PIC X(20)
+                 VALUE 'ANOMALIE INTEGRITE: '.
