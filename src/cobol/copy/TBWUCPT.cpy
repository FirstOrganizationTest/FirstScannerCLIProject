@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    TBWUCPT : USAGES COMPTE (RATTACHEMENT CONTRAT / COMPTE)     *
+      *----------------------------------------------------------------*
+       01  TBWUCPT.
+           05  BANQ-BQE                  PIC X(05).
+           05  AGEN-AGC                  PIC X(05).
+           05  CPTE-NCP                  PIC X(11).
+           05  CONT-NCN                  PIC X(07).
+           05  TCPT-TCP                  PIC X(01).
+           05  UCPT-DEF-FIN              PIC X(10).
