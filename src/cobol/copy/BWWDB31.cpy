@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------*
+      *    BWWDB31 : VARIABLES DU MODULE D'INTERFACE BWDB2 (DB2P)      *
+      *----------------------------------------------------------------*
+       01  DB2P-INTERFACE.
+           05  DB2P-DB2P-ID              PIC X(08) VALUE 'BWDB2P'.
+           05  DB2P-PGMID                PIC X(08).
+           05  DB2P-FONCTION             PIC X(02).
+           05  DB2P-ERRMODE              PIC X(01).
+               88  DB2P-ERRMODE-SOFT         VALUE 'S'.
+           05  DB2P-RESTART              PIC X(01).
+               88  DB2P-NOT-RESTARTABLE      VALUE 'N'.
+           05  DB2P-TRTS                 PIC X(01).
+               88  DB2P-TRTS-NO              VALUE 'N'.
+           05  DB2P-TRACE                PIC X(01).
+               88  DB2P-TRACE-OFF            VALUE 'N'.
+           05  DB2P-SQLCODE              PIC S9(09) COMP.
+               88  DB2P-FOUND                VALUE 0.
+           05  DB2P-SQLCA                PIC X(136).
+           05  DB2P-LABEL                PIC X(20).
+           05  DB2P-COMMAND              PIC X(10).
+           05  DB2P-OBJECT               PIC X(10).
+           05  DB2P-CURRENT-DATE         PIC X(10).
+           05  DB2P-CURRENT-TMST         PIC X(26).
+       01  DB2P-FONCTION-INIT            PIC X(02) VALUE 'IN'.
+       01  DB2P-FONCTION-CHECK           PIC X(02) VALUE 'CK'.
+       01  DB2P-FONCTION-COMMIT          PIC X(02) VALUE 'CO'.
+       01  DB2P-FONCTION-ROLLBACK        PIC X(02) VALUE 'RB'.
+       01  DB2P-FONCTION-FINAL           PIC X(02) VALUE 'FN'.
