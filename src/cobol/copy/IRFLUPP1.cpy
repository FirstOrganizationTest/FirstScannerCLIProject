@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *    IRFLUPP1 : ENTETE APPLICATIVE DU CRO                        *
+      *----------------------------------------------------------------*
+          05  :XXX:-FLUX-APPLI.
+              10  :XXX:-CODAGE             PIC 9(05).
+              10  :XXX:-NUMCPTCL           PIC 9(07).
