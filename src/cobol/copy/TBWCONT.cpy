@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      *    TBWCONT : CONTRATS BAMCO                                   *
+      *----------------------------------------------------------------*
+       01  TBWCONT.
+           05  CONT-NCN                  PIC X(07).
+           05  CONT-ETC                  PIC X(01).
+           05  CONT-DEF-ETC              PIC X(10).
