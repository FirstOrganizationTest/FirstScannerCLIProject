@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *    TBWINTV : HISTORIQUE DES INTERVENTIONS SUR CONTRAT          *
+      *----------------------------------------------------------------*
+       01  TBWINTV.
+           05  INTV-HDT                  PIC X(26).
+           05  INTV-INV                  PIC X(04).
+           05  MINT-MIN                  PIC X(02).
+           05  CONT-NCN                  PIC X(07).
+           05  INTV-DEF                  PIC X(10).
+           05  INTV-TON-AV               PIC X(01).
+           05  INTV-TXT.
+               10  INTV-TXT-LEN          PIC 9(04).
+               10  INTV-TXT-TEXT         PIC X(200).
