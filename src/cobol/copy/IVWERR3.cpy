@@ -0,0 +1,5 @@
+      *----------------------------------------------------------------*
+      *    IVWERR3 : ERREURS TECHNIQUES DB2                            *
+      *----------------------------------------------------------------*
+       01  IVWERR3-ZONE.
+           05  IVWERR3-CODE              PIC X(04).
