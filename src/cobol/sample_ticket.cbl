@@ -96,6 +96,10 @@
 009600     SELECT FD-EBWPARAM ASSIGN TO EBWPARAM
 009700            FILE STATUS IS EBWPARAM-STATUS.
 009800*
+009810***  EBWRESTIN FICHIER DE REPRISE (DERNIER CHECKPOINT DU RUN
+009820***  PRECEDENT, REPRESENTE PAR LE JCL EN CAS DE RELANCE)
+009830     SELECT FD-EBWRESTIN ASSIGN TO EBWRESTIN
+009840            FILE STATUS IS EBWRESTIN-STATUS.
 009900*
 010000**************************************************************
 010100*   SELECT FICHIERS EN SORTIE
@@ -108,7 +112,24 @@
 010800***  COMPTE RENDU
 010900     SELECT FD-SBWCCPTR ASSIGN TO SBWCCPTR
 011000            FILE STATUS IS SBWCCPTR-STATUS.
-011100
+011010*
+011020**   SBWCCREJ  MVS  FICHIER DES ENREGISTREMENTS EBWCCPTE REJETES
+011030***  FICHIER DES REJETS (ENREGISTREMENTS NON TRAITES)
+011040     SELECT FD-SBWCCREJ ASSIGN TO SBWCCREJ
+011050            FILE STATUS IS SBWCCREJ-STATUS.
+011060*
+011070**   SBWCREST  MVS  FICHIER DE CHECKPOINT (JOURNAL DE REPRISE)
+011080     SELECT FD-SBWCREST ASSIGN TO SBWCREST
+011090            FILE STATUS IS SBWCREST-STATUS.
+011095*
+011096**   SBWCCLOS MVS  EXTRAIT DES CONTRATS FERMES (CRM/ARCHIVAGE)
+011097     SELECT FD-SBWCCLOS ASSIGN TO SBWCCLOS
+011098            FILE STATUS IS SBWCCLOS-STATUS.
+011099*
+011101**   SBWCCAGE MVS  RECAPITULATIF PAR AGENCE
+011102     SELECT FD-SBWCCAGE ASSIGN TO SBWCCAGE
+011103            FILE STATUS IS SBWCCAGE-STATUS.
+011104
 011200 DATA DIVISION.
 011300 FILE SECTION.
 011400*-------------
@@ -128,6 +149,13 @@
 012800     RECORDING MODE IS F
 012900     BLOCK 0 RECORDS.
 013000  01 ENR-EBWPARAM PIC X(80).
+013020***  EBWRESTIN FICHIER DE REPRISE EN ENTREE
+013030 FD  FD-EBWRESTIN
+013040     RECORDING MODE F
+013050     BLOCK 0 RECORDS.
+013060 01  EBWRESTIN-ENR.
+013070     05  REST-IN-CODAGE              PIC 9(05).
+013080     05  REST-IN-NUMCPTCL            PIC 9(07).
 013100
 013200**************************************************************
 013300*   FD FICHIERS EN SORTIE
@@ -138,7 +166,38 @@
 013800     RECORDING MODE F
 013900     BLOCK 0 RECORDS.
 014000 01  SBWCCPTR-ENR                        PIC X(133).
-014100
+014010
+014020**   SBWCCREJ  MVS  FICHIER DES ENREGISTREMENTS EBWCCPTE REJETES
+014030 FD  FD-SBWCCREJ
+014040     RECORDING MODE F
+014050     BLOCK 0 RECORDS.
+014060 01  SBWCCREJ-ENR                        PIC X(524).
+014065
+014066**   SBWCREST  MVS  FICHIER DE CHECKPOINT (JOURNAL DE REPRISE)
+014070 FD  FD-SBWCREST
+014080     RECORDING MODE F
+014090     BLOCK 0 RECORDS.
+014095 01  SBWCREST-ENR.
+014096     05  REST-OUT-CODAGE             PIC 9(05).
+014097     05  REST-OUT-NUMCPTCL           PIC 9(07).
+014098
+014099**   SBWCCLOS MVS  EXTRAIT DES CONTRATS FERMES (CRM/ARCHIVAGE)
+014100 FD  FD-SBWCCLOS
+014101     RECORDING MODE F
+014102     BLOCK 0 RECORDS.
+014103 01  SBWCCLOS-ENR.
+014104     05  CLOS-CONT-NCN               PIC X(07).
+014105     05  CLOS-DATE-FERMETURE         PIC X(10).
+014106     05  CLOS-BANQ-BQE               PIC X(05).
+014107     05  CLOS-AGEN-AGC               PIC X(05).
+014108     05  CLOS-CPTE-NCP               PIC X(11).
+014109
+014110**   SBWCCAGE MVS  RECAPITULATIF PAR AGENCE
+014111 FD  FD-SBWCCAGE
+014112     RECORDING MODE F
+014113     BLOCK 0 RECORDS.
+014114 01  SBWCCAGE-ENR                        PIC X(80).
+014115
 014200*
 014300 WORKING-STORAGE SECTION.
 014400*------------------------
@@ -162,7 +221,22 @@
 016200           10 EBWPARAM-SSAA     PIC 9(4).
 016300           10 EBWPARAM-MM       PIC 9(2).
 016400           10 EBWPARAM-JJ       PIC 9(2).
-016500     05 FILLER                  PIC X(72).
+016410*    SEUIL DE CHECKPOINT (NB DE MAJ TBWUCPT ENTRE 2 COMMITS)
+016420*    A ZERO : COMPORTEMENT D'ORIGINE (COMMIT A CHAQUE MAJ TBWUCPT)
+016430     05 EBWPARAM-SEUIL-CHECKPOINT   PIC 9(05).
+016440*    MODE SIMULATION (DRY-RUN) : 'O' = PAS DE MAJ/INSERT, 'N'/
+016450*    SPACES = TRAITEMENT REEL (COMPORTEMENT D'ORIGINE)
+016460     05 EBWPARAM-MODE-SIMULATION   PIC X(01).
+016461        88 MODE-SIMULATION             VALUE 'O'.
+016462        88 MODE-REEL                   VALUE 'N' SPACES.
+016470*    FILTRE RELANCE SELECTIVE PAR BANQUE/AGENCE (SPACES = PAS DE
+016480*    FILTRE, TOUT LE FLUX EBWCCPTE EST TRAITE)
+016490     05 EBWPARAM-FILTRE-BANQ       PIC X(05).
+016491     05 EBWPARAM-FILTRE-AGEN       PIC X(05).
+016492*    SEUIL D'ALERTE VOLUME (MOYENNE/SEUIL HISTORIQUE DE COMPTES
+016493*    EBWCCPTE ATTENDUS) - A ZERO : PAS DE CONTROLE DE VOLUME
+016494     05 EBWPARAM-SEUIL-VOLUME      PIC 9(07).
+016500     05 FILLER                  PIC X(49).
 016600**************************************************************
 016700*   WORKING FICHIERS EN SORTIE
 016800**************************************************************
@@ -183,6 +257,11 @@
 018300*    COMPTEURS COMPTE RENDU FICHIERS EN SORTIE                   *
 018400*----------------------------------------------------------------*
 018500**  FICHIERS EN SORTIE :                                      *
+018501*CONTRATS REELLEMENT FERMES (CLS-CONT) ET USAGES COMPTE FERMES
+018502 77  W-CPT-CONT-FERMES          PIC 9(10) VALUE ZEROS.
+018503 77  W-CPT-USAGE-FERMES         PIC 9(10) VALUE ZEROS.
+018504*ENREGISTREMENTS EBWCCPTE REJETES (CODEXTFLUX VIDE)
+018505 77  W-CPT-CPTE-REJETES         PIC 9(10) VALUE ZEROS.
 018600
 018700*------------------------------------------------*
 018800*    FILE STATUS                                 *
@@ -198,11 +277,34 @@
 019800     88 SBWCCPTR-OK                              VALUE 00.
 019900     88 SBWCCPTR-FINFICHIER                      VALUE 10.
 020000
+019910***  FILE STATUS SBWCCREJ  MVS  FICHIER DES REJETS EBWCCPTE
+019920 77  SBWCCREJ-STATUS                     PIC 9(2).
+019930     88 SBWCCREJ-OK                              VALUE 00.
+019940     88 SBWCCREJ-FINFICHIER                      VALUE 10.
+019950
 020100***  FILE STATUS FICHIER PARAMETRE
 020200 77  EBWPARAM-STATUS                     PIC 9(2).
 020300     88 EBWPARAM-OK                              VALUE 00.
 020400     88 EBWPARAM-FINFICHIER                      VALUE 10.
 020500
+020510***  FILE STATUS EBWRESTIN  FICHIER DE REPRISE EN ENTREE
+020520 77  EBWRESTIN-STATUS                    PIC 9(2).
+020530     88 EBWRESTIN-OK                             VALUE 00.
+020540     88 EBWRESTIN-FINFICHIER                     VALUE 10.
+020550
+020560***  FILE STATUS SBWCREST  FICHIER DE CHECKPOINT EN SORTIE
+020570 77  SBWCREST-STATUS                     PIC 9(2).
+020580     88 SBWCREST-OK                              VALUE 00.
+020590     88 SBWCREST-FINFICHIER                      VALUE 10.
+020595
+020596***  FILE STATUS SBWCCLOS  EXTRAIT DES CONTRATS FERMES
+020597 77  SBWCCLOS-STATUS                     PIC 9(2).
+020598     88 SBWCCLOS-OK                              VALUE 00.
+020599     88 SBWCCLOS-FINFICHIER                      VALUE 10.
+020601***  FILE STATUS SBWCCAGE  RECAPITULATIF PAR AGENCE
+020602 77  SBWCCAGE-STATUS                     PIC 9(2).
+020603     88 SBWCCAGE-OK                              VALUE 00.
+020604     88 SBWCCAGE-FINFICHIER                      VALUE 10.
 020600* = = = = = = = = = = = = = = = = = = = = = = = = = = = = = = = =*
 020700*                                                                *
 020800*         V U E S     D B 2      E N     M . A . J O U R         *
@@ -247,8 +349,8 @@
 024600***  CONSTANTES ET APPEL GX0001P
 024700 01  GX0001P                        PIC X(08) VALUE 'GX0001P'.
 024800** NOSONAR
-024900 01  COPY F2CABND1.
-025000 01  COPY F2CABNX1. 
+024900     COPY F2CABND1.
+025000     COPY F2CABNX1.
 025100
 025200*** MESSAGE + CODE ABEND EBWCCPTE FLUX CROS FERMETURE COMPTE
 025300 77  WS-MES-EBWCCPTE       PIC X(20)
@@ -258,11 +360,29 @@
 025700***  MESSAGE ET CODE ABEND FICHIER ENTREE DE CRE CREATION SUPPORT
 025800 77  WS-MES-SBWCCPTR       PIC X(20)
 025900     VALUE ' SBWCCPTR C.RENDU   '.
+025910
+025920*** MESSAGE + CODE ABEND SBWCCREJ  MVS  FICHIER DES REJETS
+025930 77  WS-MES-SBWCCREJ       PIC X(20)
+025940     VALUE ' SBWCCREJ REJETS    '.
 026000
 026100***  MESSAGE ET CODE ABEND CARTE PARAMETRE
 026200 77  WS-MES-EBWPARAM        PIC X(20)
 026300     VALUE ' CARTE PARAMETRE    '.
 026400
+026410*** MESSAGE + CODE ABEND EBWRESTIN  FICHIER DE REPRISE EN ENTREE
+026420 77  WS-MES-EBWRESTIN      PIC X(20)
+026430     VALUE ' EBWRESTIN REPRISE  '.
+026440
+026450*** MESSAGE + CODE ABEND SBWCREST  FICHIER DE CHECKPOINT EN SORTIE
+026460 77  WS-MES-SBWCREST       PIC X(20)
+026470     VALUE ' SBWCREST CHECKPOINT'.
+026480
+026490*** MESSAGE + CODE ABEND SBWCCLOS  EXTRAIT CONTRATS FERMES
+026495 77  WS-MES-SBWCCLOS       PIC X(20)
+026496     VALUE ' SBWCCLOS EXTRAIT   '.
+026497*** MESSAGE + CODE ABEND SBWCCAGE  RECAPITULATIF PAR AGENCE
+026498 77  WS-MES-SBWCCAGE       PIC X(20)
+026499     VALUE ' SBWCCAGE AGENCES   '.
 026500*************************************************************
 026600***  VARIABLES DIVERSES
 026700*************************************************************
@@ -278,6 +398,9 @@
 027440 01  WSS-S               PIC  X VALUE 'S'.
 027430***  USAGE DE TYPE REMISES
 027440 01  WSS-R               PIC  X VALUE 'R'.
+027441***  INTV-TON-AV : SUPPORT AVISE / NON AVISE
+027442 01  WSS-AV-OUI          PIC  X VALUE 'O'.
+027443 01  WSS-AV-NON          PIC  X VALUE 'N'.
 027500***  NOM DU PROGRAMME
 027600 01  CST-PGM-ID          PIC  X(008) VALUE 'BWBP01P '.
 027700***  INDICATEUR FIN DE CURSEUR
@@ -297,8 +420,43 @@
 027800 01  WSS-CLS-CONT        PIC  9(1).
 027900     88  CLS-CONT        VALUE 1.
 028000     88  NOT-CLS-CONT    VALUE 0.
+028001***  INDICATEUR CONTRAT DEJA FERME AVANT CE TRAITEMENT (TRT-CONT-MODIF)
+028002 01  WSS-CONT-DEJA-FERME     PIC  9(1).
+028003     88  CONT-DEJA-FERME         VALUE 1.
+028004     88  NOT-CONT-DEJA-FERME     VALUE 0.
+028010***  INDICATEUR FILTRE SELECTIF DE RELANCE PAR BANQUE/AGENCE
+028020 01  WSS-FILTRE-SELECTIF     PIC  9(1).
+028030     88  FILTRE-SELECTIF-OK     VALUE 1.
+028040     88  FILTRE-SELECTIF-KO     VALUE 0.
+028810***  REPRISE SUR CHECKPOINT
+028820 01  WSS-SKIP-REPRISE        PIC  9(1) VALUE 0.
+028830     88  SKIP-REPRISE        VALUE 1.
+028840     88  NOT-SKIP-REPRISE    VALUE 0.
+028850 01  W-RESTART-KEY.
+028860     05  W-RESTART-CODAGE        PIC 9(05) VALUE ZEROS.
+028870     05  W-RESTART-NUMCPTCL      PIC 9(07) VALUE ZEROS.
+028880***  COMPTEUR DE CHECKPOINT (MAJ TBWUCPT DEPUIS LE DERNIER COMMIT)
+028890 77  W-CPT-CHECKPOINT            PIC 9(05) VALUE ZEROS.
+028891***  INDICATEUR ALERTE VOLUME DEJA SIGNALEE (MODE SIMULATION) -- EVITE
+028892***  DE REPETER L'ALERTE A CHAQUE FERMETURE SUBSEQUENTE DU MEME RUN.
+028893 01  WSS-VOLUME-ALERTE           PIC  9(1)     VALUE 0.
+028894     88  VOLUME-ALERTE-FAIT          VALUE 1.
+028895     88  NOT-VOLUME-ALERTE-FAIT      VALUE 0.
        01 W-0                        PIC 9(2)       VALUE 00.
        01 W-100                      PIC 9(3)       VALUE 100.
+028920
+028930***  CUMUL PAR AGENCE (USAGES FERMES / CONTRATS FERMES)
+028940 01  W-TBL-AGENCE.
+028950     05  W-TBL-AGENCE-NBENT      PIC 9(03) VALUE ZEROS.
+028960     05  W-TBL-AGENCE-ENT OCCURS 200 TIMES
+028970                          INDEXED BY W-IDX-AGENCE.
+028980         10  W-TBL-AGC           PIC X(05).
+028990         10  W-TBL-CPT-USAGE     PIC 9(07) VALUE ZEROS.
+029001         10  W-TBL-CPT-CONT      PIC 9(07) VALUE ZEROS.
+029002***  INDICATEUR DE RECHERCHE DANS W-TBL-AGENCE
+029003 01  WSS-AGENCE-TROUVE       PIC  9(1) VALUE 0.
+029004     88  AGENCE-TROUVEE      VALUE 1.
+029005     88  AGENCE-NON-TROUVEE  VALUE 0.
 029000
 029100***  DATE AU FORMAT TIMESTAMP POUR FICHIER PARAMETRE
 029200 01  WS-TIMESTAMP-PARAM.
@@ -337,6 +495,7 @@
 030700*   HOST VARIABLES
 030800*------------------------------------------------------------
 027440 01  H-TCPT-TCP          PIC  X(01).
+027441 01  H-TCPT-TCP-RECH     PIC  X(01).
 032400*-------------------
 032500 PROCEDURE DIVISION.
 032600*-------------------
@@ -383,6 +542,12 @@
 036600*    2.1 OUVERTURE
 036700     PERFORM A80-SBWCCPTR-OUVRIR
 036800        THRU A80-SBWCCPTR-OUVRIR-FIN.
+036810*    2.2 OUVERTURE FICHIER DE REJETS
+036820     PERFORM A85-SBWCCREJ-OUVRIR
+036830        THRU A85-SBWCCREJ-OUVRIR-FIN.
+036840*    2.3 OUVERTURE RECAPITULATIF PAR AGENCE
+036850     PERFORM A86-SBWCCAGE-OUVRIR
+036860        THRU A86-SBWCCAGE-OUVRIR-FIN.
 036900
 037000* 3. FICHIER DE PARAMETRE
 037100*    3.1 OUVERTURE
@@ -392,6 +557,16 @@
 037500     PERFORM A95-EBWPARAM-LECTURE
 037600        THRU A95-EBWPARAM-LECTURE-FIN.
 037700
+037710*    3.3 OUVERTURE + LECTURE FICHIER DE REPRISE (CHECKPOINT)
+037720     PERFORM A87-EBWRESTIN-OUVRIR
+037730        THRU A87-EBWRESTIN-OUVRIR-FIN.
+037740*    3.4 OUVERTURE FICHIER DE CHECKPOINT EN SORTIE
+037750     PERFORM A88-SBWCREST-OUVRIR
+037760        THRU A88-SBWCREST-OUVRIR-FIN.
+037770*    3.5 OUVERTURE EXTRAIT DES CONTRATS FERMES (CRM/ARCHIVAGE)
+037780     PERFORM A89-SBWCCLOS-OUVRIR
+037790        THRU A89-SBWCCLOS-OUVRIR-FIN.
+037795
 037800     PERFORM     TRT-INIT-DB2P.
 037900
 038000 A-INITIALISATION-FIN.    EXIT.
@@ -466,6 +641,130 @@
 045200* FIN OUVERTURE SBWCCPTR
 045300     EXIT.
 045400
+045310 A85-SBWCCREJ-OUVRIR.
+045320***  FICHIER DE REJETS EBWCCPTE
+045330*
+045340* 1. OUVERTURE EN SORTIE
+045350*    1.1 OUVERTURE
+045360     OPEN OUTPUT FD-SBWCCREJ.
+045370*
+045380*    1.2 CONTROLE CODE RETOUR
+045390     IF NOT SBWCCREJ-OK
+045391        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+045392        MOVE SBWCCREJ-STATUS              TO W-F2CABN-MSG-CODRET
+045393        MOVE W-F2CABND-FIC-OPN-COD        TO W-F2CABN-ACTION-CODE
+045394        STRING W-F2CABND-FIC-OPN-TXT WS-MES-SBWCCREJ
+045395                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+045396        PERFORM C-FIN-ANO
+045397     END-IF.
+
+045398 A85-SBWCCREJ-OUVRIR-FIN.
+045399* FIN OUVERTURE SBWCCREJ
+045400     EXIT.
+
+045402 A86-SBWCCAGE-OUVRIR.
+045403***  RECAPITULATIF PAR AGENCE
+045404*
+045405* 1. OUVERTURE EN SORTIE
+045406*    1.1 OUVERTURE
+045407     OPEN OUTPUT FD-SBWCCAGE.
+045408*
+045409*    1.2 CONTROLE CODE RETOUR
+045420     IF NOT SBWCCAGE-OK
+045421        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+045422        MOVE SBWCCAGE-STATUS              TO W-F2CABN-MSG-CODRET
+045423        MOVE W-F2CABND-FIC-OPN-COD        TO W-F2CABN-ACTION-CODE
+045424        STRING W-F2CABND-FIC-OPN-TXT WS-MES-SBWCCAGE
+045425                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+045426        PERFORM C-FIN-ANO
+045427     END-IF.
+
+045428 A86-SBWCCAGE-OUVRIR-FIN.
+045429* FIN OUVERTURE SBWCCAGE
+045430     EXIT.
+045410 A87-EBWRESTIN-OUVRIR.
+045420***  FICHIER DE REPRISE (CHECKPOINT DU RUN PRECEDENT)
+045430*
+045440* 1. OUVERTURE EN ENTREE
+045450*    1.1 OUVERTURE
+045460     OPEN INPUT FD-EBWRESTIN.
+045470*
+045480*    1.2 CONTROLE CODE RETOUR
+045490     IF NOT EBWRESTIN-OK AND NOT EBWRESTIN-FINFICHIER
+045500        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+045510        MOVE EBWRESTIN-STATUS             TO W-F2CABN-MSG-CODRET
+045520        MOVE W-F2CABND-FIC-OPN-COD        TO W-F2CABN-ACTION-CODE
+045530        STRING W-F2CABND-FIC-OPN-TXT WS-MES-EBWRESTIN
+045540                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+045550        PERFORM C-FIN-ANO
+045560     END-IF.
+045570*
+045580*    1.3 LECTURE JUSQU'EN FIN DE FICHIER : ON NE GARDE QUE LA
+045590*        DERNIERE CLE LUE (DERNIER CHECKPOINT DU RUN PRECEDENT)
+045600     PERFORM UNTIL EBWRESTIN-FINFICHIER
+045610        READ FD-EBWRESTIN INTO EBWRESTIN-ENR
+045620        IF EBWRESTIN-OK
+045630           MOVE REST-IN-CODAGE            TO W-RESTART-CODAGE
+045640           MOVE REST-IN-NUMCPTCL          TO W-RESTART-NUMCPTCL
+045650           SET SKIP-REPRISE               TO TRUE
+045660        ELSE
+045670           IF NOT EBWRESTIN-FINFICHIER
+045680            MOVE W-F2CABND-TYP-COB       TO W-F2CABN-MSG-TYPE
+045690            MOVE EBWRESTIN-STATUS        TO W-F2CABN-MSG-CODRET
+045700            MOVE W-F2CABND-FIC-LEC-COD   TO W-F2CABN-ACTION-CODE
+045710            STRING W-F2CABND-FIC-LEC-TXT WS-MES-EBWRESTIN
+045720                   DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+045730            PERFORM C-FIN-ANO
+045740           END-IF
+045750        END-IF
+045760     END-PERFORM.
+
+045770 A87-EBWRESTIN-OUVRIR-FIN.
+045780* FIN OUVERTURE + LECTURE EBWRESTIN
+045790     EXIT.
+
+045800 A88-SBWCREST-OUVRIR.
+045810***  FICHIER DE CHECKPOINT (JOURNAL DE REPRISE) EN SORTIE
+045820*
+045830* 1. OUVERTURE EN SORTIE
+045840*    1.1 OUVERTURE
+045850     OPEN OUTPUT FD-SBWCREST.
+045860*
+045870*    1.2 CONTROLE CODE RETOUR
+045880     IF NOT SBWCREST-OK
+045890        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+045900        MOVE SBWCREST-STATUS              TO W-F2CABN-MSG-CODRET
+045910        MOVE W-F2CABND-FIC-OPN-COD        TO W-F2CABN-ACTION-CODE
+045920        STRING W-F2CABND-FIC-OPN-TXT WS-MES-SBWCREST
+045930                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+045940        PERFORM C-FIN-ANO
+045950     END-IF.
+
+045960 A88-SBWCREST-OUVRIR-FIN.
+045970* FIN OUVERTURE SBWCREST
+045980     EXIT.
+
+045982 A89-SBWCCLOS-OUVRIR.
+045983***  EXTRAIT DES CONTRATS FERMES (CRM/ARCHIVAGE)
+045984*
+045985* 1. OUVERTURE EN SORTIE
+045986*    1.1 OUVERTURE
+045987     OPEN OUTPUT FD-SBWCCLOS.
+045988*
+045989*    1.2 CONTROLE CODE RETOUR
+045990     IF NOT SBWCCLOS-OK
+045991        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+045992        MOVE SBWCCLOS-STATUS              TO W-F2CABN-MSG-CODRET
+045993        MOVE W-F2CABND-FIC-OPN-COD        TO W-F2CABN-ACTION-CODE
+045994        STRING W-F2CABND-FIC-OPN-TXT WS-MES-SBWCCLOS
+045995                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+045996        PERFORM C-FIN-ANO
+045997     END-IF.
+
+045998 A89-SBWCCLOS-OUVRIR-FIN.
+045999* FIN OUVERTURE SBWCCLOS
+046005     EXIT.
+
 045500 A90-EBWPARAM-OUVRIR.
 045600***  CARTE PARAMETRE
 045700*
@@ -533,6 +832,15 @@
 052100 B10-TRAITEMENT-EBWCCPTE.
 052200* B10-TRAITEMENT-EBWCCPTE.
 052300     IF NOT EBWCCPTE-FINFICHIER
+052310        IF SKIP-REPRISE
+052320           IF CPTE-CODAGE   = W-RESTART-CODAGE
+052330              AND CPTE-NUMCPTCL = W-RESTART-NUMCPTCL
+052340              SET NOT-SKIP-REPRISE            TO TRUE
+052350           END-IF
+052360        ELSE
+052370*FILTRE SELECTIF DE RELANCE PAR BANQUE/AGENCE
+052380           PERFORM  TRT-FILTRE-SELECTIF
+052390           IF FILTRE-SELECTIF-OK
 052400        IF CPTE-FLUX-CODEXTFLUX IN W-EBWCCPTE-ENR NOT = SPACES
 052700           MOVE '30002'        TO BANQ-BQE OF TBWUCPT
 052800           MOVE CPTE-CODAGE    TO AGEN-AGC OF TBWUCPT
@@ -544,6 +852,11 @@
 053200           MOVE CPTE-NUMCPTCL  TO LNK-ZNCPTCLE
 053300           CALL  FRCALCLE   USING    LNK-ZNCALCLE
 053400           MOVE LNK-CDRETCLE   TO  CPTE-NCP OF TBWUCPT(11:1)
+053410
+053420*CONTROLE DU CODE RETOUR DE CALCUL DE LA LETTRE-CLE
+053430           IF LNK-CDRETCLE = SPACES
+053440              PERFORM  B15-EBWCCPTE-REJET
+053450           ELSE
 053500
 053510*RECUPERATION DES CONTRATS ASSOCIES AU COMPTE FERME
 053600           EXEC SQL   DECLARE  CBWUCPT
@@ -575,7 +888,9 @@
                         PERFORM  TRT-UCPT-SELEC
                         IF CLS-CONT
    055                     PERFORM  TRT-CONT-MODIF
-   055                     PERFORM  TRT-INTV-INSERT
+055701                     IF NOT CONT-DEJA-FERME
+   055                        PERFORM  TRT-INTV-INSERT
+055702                     END-IF
                         END-IF
 055741             END-IF
 055742
@@ -587,20 +902,67 @@
 055800             PERFORM     TRT-UCPT-FETCH
 056300           END-PERFORM
 056310
+056311*CHECKPOINT/COMMIT POSE UNE SEULE FOIS, LE COMPTE ETANT
+056312*ENTIEREMENT TRAITE -- UN COMPTE PARTIELLEMENT TRAITE NE FAIT
+056313*PAS AVANCER LA MARQUE DE REPRISE (CF. B10 / SKIP-REPRISE).
+056314           PERFORM     TRT-CHECKPOINT-COMMIT
+056315
 056400           EXEC SQL
 056500             CLOSE CBWUCPT
 056600           END-EXEC
-056700        END-IF
+056700           END-IF
+056800        ELSE
+056810           PERFORM B15-EBWCCPTE-REJET
+056820        END-IF
+056830           END-IF
+056850        END-IF
 056900     END-IF
 057000        EXIT.
 057100
+057050 B15-EBWCCPTE-REJET.
+057060*B15-EBWCCPTE-REJET : ENREGISTREMENT EBWCCPTE SANS CODEXTFLUX
+057070*ECRIT DANS LE FICHIER DE REJETS POUR EXPLOITATION ULTERIEURE
+057080     ADD        1                  TO W-CPT-CPTE-REJETES
+057090     WRITE      SBWCCREJ-ENR       FROM W-EBWCCPTE-ENR
+057095     IF NOT SBWCCREJ-OK
+057096        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+057097        MOVE SBWCCREJ-STATUS              TO W-F2CABN-MSG-CODRET
+057098        MOVE W-F2CABND-FIC-ECR-COD        TO W-F2CABN-ACTION-CODE
+057099        STRING W-F2CABND-FIC-ECR-TXT WS-MES-SBWCCREJ
+057101                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+057110        PERFORM C-FIN-ANO
+057120     END-IF
+057130        .
+
+057140 TRT-FILTRE-SELECTIF.
+057141*TRT-FILTRE-SELECTIF : CONTROLE DU FILTRE SELECTIF DE RELANCE PAR
+057142*BANQUE (EBWPARAM-FILTRE-BANQ) / AGENCE (EBWPARAM-FILTRE-AGEN) -
+057143*SPACES SUR LE CRITERE = PAS DE FILTRE POUR CE CRITERE.
+057144     SET FILTRE-SELECTIF-OK TO TRUE
+057145     IF EBWPARAM-FILTRE-BANQ NOT = SPACES
+057146        AND EBWPARAM-FILTRE-BANQ NOT = '30002'
+057147        SET FILTRE-SELECTIF-KO TO TRUE
+057148     END-IF
+057149     IF EBWPARAM-FILTRE-AGEN NOT = SPACES
+057150        AND EBWPARAM-FILTRE-AGEN NOT = CPTE-CODAGE
+057151        SET FILTRE-SELECTIF-KO TO TRUE
+057152     END-IF
+057153        .
+
 057200 TRT-INTV-INSERT.
 057300*---------------
-057400*    IF PRESENCE-SUPPORT
-057500        MOVE 'O' TO INTV-TON-AV OF TBWINTV
-057600*    ELSE
-057700*       MOVE 'N' TO INTV-TON-AV OF TBWINTV
-057800*    END-IF
+057400*INTV-TON-AV REFLETE LA PRESENCE D'UN USAGE DE TYPE SUPPORT (WSS-S)
+057410*POUR CE CONTRAT : SOIT L'USAGE EN COURS DE FERMETURE EST LUI-MEME
+057420*DE TYPE SUPPORT, SOIT SON USAGE APPARIE -- TEL QUE REELLEMENT
+057425*TROUVE OUVERT PAR LE SELECT DE TRT-UCPT-SELEC -- EN EST UN
+057430*(H-TCPT-TCP N'EST RENSEIGNE A WSS-S/WSS-R QUE SI CET USAGE
+057435*APPARIE EXISTE ; SINON IL EST A SPACES).
+057440     IF TCPT-TCP OF TBWUCPT = WSS-S
+057450        OR H-TCPT-TCP      = WSS-S
+057460        MOVE WSS-AV-OUI TO INTV-TON-AV OF TBWINTV
+057470     ELSE
+057480        MOVE WSS-AV-NON TO INTV-TON-AV OF TBWINTV
+057490     END-IF
 057900
 058000     MOVE '20' TO MINT-MIN OF TBWINTV
 058100
@@ -624,6 +986,8 @@
 059900           WITH POINTER  INTV-TXT-LEN   OF  TBWINTV
 060000       END-STRING
 060100
+060110*EN MODE SIMULATION, L'INTERVENTION EST TOUJOURS INSEREE (NON
+060111*COMMITEE) PLUTOT QUE SAUTEE -- CF. LA NOTE DANS TRT-UCPT-MODIF.
 060200     EXEC SQL
 060300        INSERT INTO TBWINTV
 060400               (INTV_HDT,
@@ -641,10 +1005,10 @@
 061600                :TBWINTV.INTV-TON-AV,
 061700                :TBWINTV.INTV-TXT)
 061800     END-EXEC
-061900
+
 062000     MOVE 'TBWINTV '          TO DB2P-LABEL
 062100     MOVE 'INSERT'            TO DB2P-COMMAND
-062200
+
 062300     PERFORM DB2P-CHECK-RESULT
 062400*-----
 062500     .
@@ -669,6 +1033,10 @@
 064400 TRT-UCPT-MODIF.
 064500* MISE A JOUR DE LA TABLE TBWUCPT
 064600     MOVE DB2P-CURRENT-DATE TO UCPT-DEF-FIN OF TBWUCPT
+064610*EN MODE SIMULATION, LA MAJ EST TOUJOURS ENVOYEE A DB2 (DANS LA
+064620*MEME UNITE DE TRAVAIL, NON COMMITEE -- CF. TRT-CHECKPOINT-COMMIT
+064621*ET DB2P-ROLLBACK EN FIN DE PROGRAMME) PLUTOT QUE SAUTEE, POUR QUE
+064622*TRT-UCPT-SELEC VOIE L'ETAT A-JOUR DES AUTRES USAGES DU MEME RUN.
 064700     EXEC SQL
 064800        UPDATE TBWUCPT
 064900          SET  UCPT_DEF_FIN = :TBWUCPT.UCPT-DEF-FIN
@@ -678,13 +1046,108 @@
 065300          AND    CONT_NCN     = :TBWUCPT.CONT-NCN
 065400          AND    TCPT_TCP     = :TBWUCPT.TCPT-TCP
 065500     END-EXEC
-065600
+
 065700     MOVE       'UPDATE TBWUCPT '      TO DB2P-LABEL
 065800     MOVE       'UPDATE'               TO DB2P-COMMAND
 065900     MOVE       'TBWUCPT '             TO DB2P-OBJECT
 066000     PERFORM    DB2P-CHECK-RESULT
-066100     PERFORM    DB2P-COMMIT.
+066001     ADD        1                  TO W-CPT-USAGE-FERMES
+066002     PERFORM    TRT-AGENCE-CUMUL-USAGE
+066099*LE CHECKPOINT/COMMIT EST DESORMAIS POSE UNE SEULE FOIS PAR
+066099*COMPTE, APRES LA BOUCLE CURSEUR COMPLETE (CF. B10).
+066100     PERFORM    TRT-VOLUME-CONTROLE
+066100        .
+066101
+066102 TRT-VOLUME-CONTROLE.
+066103*TRT-VOLUME-CONTROLE : GARDE-FOU VOLUMETRIE - LE TRAITEMENT EST
+066104*ARRETE (ABEND) SI LE NOMBRE DE CONTRATS FERMES DEPASSE LE SEUIL
+066105*PARAMETRE SUR EBWPARAM-SEUIL-VOLUME, AVANT LE PROCHAIN COMMIT,
+066106*POUR EVITER DE RENDRE PERSISTANTE UNE VOLUMETRIE ANORMALE.
+066107*EBWPARAM-SEUIL-VOLUME = 0 : PAS DE CONTROLE DE VOLUMETRIE.
+066108*EN MODE SIMULATION, L'ABEND EST REMPLACE PAR UNE LIGNE DE SIGNALEMENT
+066109*SUR LE COMPTE RENDU : UNE SIMULATION SERT JUSTEMENT A PREVISUALISER
+066110*UN FLUX A FORTE VOLUMETRIE (EX. FIN DE MOIS) SANS INTERROMPRE LE
+066111*TRAITEMENT AVANT L'ECRITURE DU COMPTE RENDU / TRAILER.
+066108     IF EBWPARAM-SEUIL-VOLUME NOT = ZEROS
+066109        AND W-CPT-CONT-FERMES > EBWPARAM-SEUIL-VOLUME
+066110        IF MODE-SIMULATION
+066111           IF NOT VOLUME-ALERTE-FAIT
+066112              SET VOLUME-ALERTE-FAIT TO TRUE
+066113              MOVE SPACES TO SBWCCPTR-ENR
+066114              STRING '*** SIMULATION VOLUME ANORMAL FERMES='
+066115                  W-CPT-CONT-FERMES
+066116                  ' SEUIL=' EBWPARAM-SEUIL-VOLUME
+066117               DELIMITED BY SIZE
+066118               INTO SBWCCPTR-ENR
+066119              END-STRING
+066120              PERFORM ECRITURE-LIGNE
+066121           END-IF
+066122        ELSE
+066120           MOVE W-F2CABND-TYP-COB       TO W-F2CABN-MSG-TYPE
+066121           MOVE ZEROS                   TO W-F2CABN-MSG-CODRET
+066122           MOVE W-F2CABND-VOL-COD       TO W-F2CABN-ACTION-CODE
+066123           MOVE SPACES                  TO W-F2CABN-MSG-LIBEL
+066124           STRING W-F2CABND-VOL-TXT
+066125                  'CONTRATS FERMES=' W-CPT-CONT-FERMES
+066126                  ' SEUIL='          EBWPARAM-SEUIL-VOLUME
+066127               DELIMITED BY SIZE
+066128               INTO W-F2CABN-MSG-LIBEL
+066129           END-STRING
+066130           PERFORM C-FIN-ANO
+066131        END-IF
+066131     END-IF
+066132        .
+066133
 066101
+066110 TRT-CHECKPOINT-COMMIT.
+066111*TRT-CHECKPOINT-COMMIT : COMMIT PILOTE PAR LE SEUIL DE CHECKPOINT
+066112*EBWPARAM-SEUIL-CHECKPOINT = 0 : COMPORTEMENT D'ORIGINE (COMMIT
+066113*A CHAQUE MAJ TBWUCPT) ; SINON COMMIT + ECRITURE DU CHECKPOINT
+066114*TOUTES LES N MAJ TBWUCPT.
+066115     IF EBWPARAM-SEUIL-CHECKPOINT = ZEROS
+066116        IF NOT MODE-SIMULATION
+066151           PERFORM    DB2P-COMMIT
+066152        END-IF
+066117        MOVE       CPTE-CODAGE            TO W-RESTART-CODAGE
+066118        MOVE       CPTE-NUMCPTCL          TO W-RESTART-NUMCPTCL
+066119*EN MODE SIMULATION, AUCUNE MAJ DB2 N'EST COMMITEE (TOUT EST ANNULE
+066120*PAR DB2P-ROLLBACK EN FIN DE PROGRAMME) -- LE CHECKPOINT DE REPRISE
+066121*NE DOIT DONC PAS NON PLUS ETRE ECRIT, SINON UN RUN REEL ULTERIEUR
+066122*QUI CHAINE SUR CE SBWCREST SAUTERAIT DES COMPTES JAMAIS COMMITES.
+066123     IF NOT MODE-SIMULATION
+066119        PERFORM    TRT-CHECKPOINT-ECRITURE
+066120     END-IF
+066120     ELSE
+066121        ADD        1                      TO W-CPT-CHECKPOINT
+066122        IF W-CPT-CHECKPOINT >= EBWPARAM-SEUIL-CHECKPOINT
+066123           IF NOT MODE-SIMULATION
+066153              PERFORM    DB2P-COMMIT
+066124              MOVE    CPTE-CODAGE        TO W-RESTART-CODAGE
+066125              MOVE    CPTE-NUMCPTCL      TO W-RESTART-NUMCPTCL
+066126              PERFORM    TRT-CHECKPOINT-ECRITURE
+066154           END-IF
+066127           MOVE       ZEROS                  TO W-CPT-CHECKPOINT
+066128        END-IF
+066129     END-IF
+066130        .
+
+066140 TRT-CHECKPOINT-ECRITURE.
+066141*TRT-CHECKPOINT-ECRITURE : JOURNALISATION DU DERNIER COMPTE
+066142*EBWCCPTE TRAITE AU MOMENT DU COMMIT, POUR REPRISE EN CAS DE
+066143*RELANCE APRES ABEND.
+066144     MOVE       W-RESTART-CODAGE       TO REST-OUT-CODAGE
+066145     MOVE       W-RESTART-NUMCPTCL     TO REST-OUT-NUMCPTCL
+066146     WRITE      SBWCREST-ENR
+066147     IF NOT SBWCREST-OK
+066148        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+066149        MOVE SBWCREST-STATUS              TO W-F2CABN-MSG-CODRET
+066150        MOVE W-F2CABND-FIC-ECR-COD        TO W-F2CABN-ACTION-CODE
+066151        STRING W-F2CABND-FIC-ECR-TXT WS-MES-SBWCREST
+066152                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+066153        PERFORM C-FIN-ANO
+066154     END-IF
+066155        .
+
 064400 TRT-UCPT-SELEC.
 064500* RECHERCHE SI LE COMPTE SUPPORT (DANS LE CAS D'UNE FERMETURE DE
       * COMPTE REMISE) OU LE COMPTE REMISE (DANS LE CAS D'UNE FERMETURE
@@ -692,9 +1155,9 @@
 
 064600     MOVE DB2P-CURRENT-DATE   TO UCPT-DEF-FIN OF TBWUCPT
            IF TCPT-TCP OF TBWUCPT = WSS-S
-              MOVE WSS-R                     TO H-TCPT-TCP
+064601        MOVE WSS-R                     TO H-TCPT-TCP-RECH
            ELSE
-              MOVE WSS-S                     TO H-TCPT-TCP
+064602        MOVE WSS-S                     TO H-TCPT-TCP-RECH
            END-IF
 
 064700     EXEC SQL
@@ -702,7 +1165,7 @@
                 INTO :TBWUCPT.CONT-NCN
                 FROM TBWUCPT
 065300          WHERE  CONT_NCN     = :TBWUCPT.CONT-NCN
-065400          AND    TCPT_TCP     = :H-TCPT-TCP
+065400          AND    TCPT_TCP     = :H-TCPT-TCP-RECH
                 AND    UCPT_DEF_FIN > :TBWUCPT.UCPT-DEF-FIN
 065500     END-EXEC
 065600
@@ -718,26 +1181,188 @@
               END-IF
            ELSE
 066101        SET NOT-CLS-CONT TO TRUE
-066105     END-IF.
+066102     END-IF
+
+066103*H-TCPT-TCP (UTILISE PAR TRT-INTV-INSERT POUR INTV-TON-AV) DOIT
+066104*REFLETER L'EXISTENCE -- PASSEE OU PRESENTE -- D'UN USAGE APPARIE
+066105*DE TYPE OPPOSE, PAS SEULEMENT SON OUVERTURE AU MOMENT DE CETTE
+066106*FERMETURE : UN USAGE APPARIE DEJA FERME AUPARAVANT (SQLCODE=100
+066107*CI-DESSUS CAR UCPT_DEF_FIN N'EST PLUS > A CELUI EN COURS) DOIT
+066108*QUAND MEME COMPTER. D'OU UNE RECHERCHE SEPAREE, SANS LE FILTRE
+066109*UCPT_DEF_FIN, PORTANT UNIQUEMENT SUR L'EXISTENCE DE LA LIGNE.
+066110     EXEC SQL
+066111        SELECT CONT_NCN
+066112          INTO :TBWUCPT.CONT-NCN
+066113          FROM TBWUCPT
+066114         WHERE CONT_NCN = :TBWUCPT.CONT-NCN
+066115           AND TCPT_TCP = :H-TCPT-TCP-RECH
+066116     END-EXEC
+
+066117     IF SQLCODE NOT = W-0
+066118        IF SQLCODE = W-100
+066119           MOVE SPACES TO H-TCPT-TCP
+066120        ELSE
+066121           MOVE       'SELECT APPARIE '      TO DB2P-LABEL
+066122           MOVE       'SELECT'               TO DB2P-COMMAND
+066123           MOVE       'TBWUCPT '             TO DB2P-OBJECT
+066124           PERFORM    DB2P-CHECK-RESULT
+066125           PERFORM    DB2P-COMMIT
+066126        END-IF
+066127     ELSE
+066128        MOVE H-TCPT-TCP-RECH TO H-TCPT-TCP
+066129     END-IF
+066105        .
 
 066106 TRT-CONT-MODIF.
-066110* MISE A JOUR DE LA TABLE TBWCONT
-066120     MOVE DB2P-CURRENT-DATE   TO CONT-DEF-ETC OF TBWCONT
-066121     MOVE CONT-NCN OF TBWUCPT TO CONT-NCN OF TBWCONT
-066122     MOVE WSS-F               TO CONT-ETC OF TBWCONT
-066130     EXEC SQL
-066140        UPDATE TBWCONT
-066150          SET  CONT_DEF_ETC = :TBWCONT.CONT-DEF-ETC,
-066151                 CONT_ETC   = :TBWCONT.CONT-ETC
-066190          WHERE  CONT_NCN   = :TBWCONT.CONT-NCN
-066192     END-EXEC
-066193
-066194     MOVE       'UPDATE TBWCONT '      TO DB2P-LABEL
-066195     MOVE       'UPDATE'               TO DB2P-COMMAND
-066196     MOVE       'TBWCONT '             TO DB2P-OBJECT
-066197     PERFORM    DB2P-CHECK-RESULT
-066198     PERFORM    DB2P-COMMIT.
+066107* MISE A JOUR DE LA TABLE TBWCONT
+066108*CONTROLE D'IDEMPOTENCE : UN CONTRAT DEJA FERME N'EST PAS REFERME
+066109     MOVE CONT-NCN OF TBWUCPT TO CONT-NCN OF TBWCONT
+066110     EXEC SQL
+066111        SELECT CONT_ETC
+066112          INTO :TBWCONT.CONT-ETC
+066113          FROM TBWCONT
+066114         WHERE CONT_NCN = :TBWCONT.CONT-NCN
+066115     END-EXEC
+066116
+066117*CONTROLE SQLCODE : SQLCODE=100 SUR UN TBWUCPT REFERENCANT UN
+066117*CONTRAT ABSENT DE TBWCONT EST UNE ANOMALIE D'INTEGRITE (ET NON
+066117*UN CAS METIER NORMAL COMME DANS TRT-UCPT-SELEC) -- ARRET.
+066118     IF SQLCODE NOT = W-0
+066119        IF SQLCODE = W-100
+066120           MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+066121           MOVE ZEROS                    TO W-F2CABN-MSG-CODRET
+066122           MOVE W-F2CABND-INT-COD        TO W-F2CABN-ACTION-CODE
+066123           MOVE SPACES                       TO W-F2CABN-MSG-LIBEL
+066124           STRING W-F2CABND-INT-TXT
+066125                  'TBWCONT CONT-NCN=' CONT-NCN OF TBWCONT
+066126               DELIMITED BY SIZE
+066127               INTO W-F2CABN-MSG-LIBEL
+066128           END-STRING
+066129           PERFORM C-FIN-ANO
+066130        ELSE
+066131           MOVE       'SELECT TBWCONT '      TO DB2P-LABEL
+066132           MOVE       'SELECT'               TO DB2P-COMMAND
+066133           MOVE       'TBWCONT '             TO DB2P-OBJECT
+066134           PERFORM    DB2P-CHECK-RESULT
+066135        END-IF
+066136     END-IF
+066121
+066122     IF CONT-ETC OF TBWCONT = WSS-F
+066123        SET        CONT-DEJA-FERME     TO TRUE
+066123        PERFORM    TRT-CONT-DEJA-FERME
+066124     ELSE
+066125        SET        NOT-CONT-DEJA-FERME TO TRUE
+066125        MOVE DB2P-CURRENT-DATE   TO CONT-DEF-ETC OF TBWCONT
+066126        MOVE WSS-F               TO CONT-ETC OF TBWCONT
+066127*EN MODE SIMULATION, LA MAJ EST TOUJOURS ENVOYEE A DB2 (NON
+066127*COMMITEE) PLUTOT QUE SAUTEE -- CF. LA NOTE DANS TRT-UCPT-MODIF.
+066130        EXEC SQL
+066140           UPDATE TBWCONT
+066150             SET  CONT_DEF_ETC = :TBWCONT.CONT-DEF-ETC,
+066155                  CONT_ETC   = :TBWCONT.CONT-ETC
+066190             WHERE  CONT_NCN   = :TBWCONT.CONT-NCN
+066192        END-EXEC
+
+066194        MOVE       'UPDATE TBWCONT '      TO DB2P-LABEL
+066195        MOVE       'UPDATE'               TO DB2P-COMMAND
+066196        MOVE       'TBWCONT '             TO DB2P-OBJECT
+066197        PERFORM    DB2P-CHECK-RESULT
+066198        ADD        1                  TO W-CPT-CONT-FERMES
+066199        PERFORM    TRT-AGENCE-CUMUL-CONT
+066200        PERFORM    TRT-VOLUME-CONTROLE
+066198        PERFORM    TRT-SBWCCLOS-ECRITURE
+066200     END-IF
+066201        .
+066300
+066310 TRT-CONT-DEJA-FERME.
+066311*TRT-CONT-DEJA-FERME : CONTRAT DEJA FERME (CONT-ETC = 'F') AVANT
+066312*CE TRAITEMENT -- PAS DE REECRITURE, SIMPLE TRACE AU COMPTE RENDU
+066313     MOVE       SPACES                 TO SBWCCPTR-ENR
+066314     STRING     'CONTRAT '
+066315                CONT-NCN OF TBWCONT
+066316                ' DEJA FERME - AUCUNE MISE A JOUR'
+066317           DELIMITED BY SIZE
+066318           INTO SBWCCPTR-ENR
+066319     END-STRING
+066320     PERFORM    ECRITURE-LIGNE
+066321        .
 066400
+
+066330 TRT-SBWCCLOS-ECRITURE.
+066331*TRT-SBWCCLOS-ECRITURE : EXTRAIT DU CONTRAT FERME POUR LE FEED
+066332*CRM/ARCHIVAGE -- ECRIT UNIQUEMENT QUAND TRT-CONT-MODIF A
+066333*REELLEMENT FERME LE CONTRAT.
+066334     MOVE       SPACES                 TO SBWCCLOS-ENR
+066335     MOVE       CONT-NCN OF TBWCONT    TO CLOS-CONT-NCN
+066336     MOVE       CONT-DEF-ETC OF TBWCONT TO CLOS-DATE-FERMETURE
+066337     MOVE       BANQ-BQE OF TBWUCPT    TO CLOS-BANQ-BQE
+066338     MOVE       AGEN-AGC OF TBWUCPT    TO CLOS-AGEN-AGC
+066339     MOVE       CPTE-NCP OF TBWUCPT    TO CLOS-CPTE-NCP
+066340*EN MODE SIMULATION, LE FEED CRM/ARCHIVAGE N'EST PAS ALIMENTE --
+066340*LE CONTRAT N'A PAS REELLEMENT ETE FERME DANS TBWCONT.
+066341     IF NOT MODE-SIMULATION
+066342     WRITE      SBWCCLOS-ENR
+066343     IF NOT SBWCCLOS-OK
+066344        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+066345        MOVE SBWCCLOS-STATUS              TO W-F2CABN-MSG-CODRET
+066346        MOVE W-F2CABND-FIC-ECR-COD        TO W-F2CABN-ACTION-CODE
+066347        STRING W-F2CABND-FIC-ECR-TXT WS-MES-SBWCCLOS
+066348                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+066349        PERFORM C-FIN-ANO
+066350     END-IF
+066349     END-IF
+066350        .
+
+066360 TRT-AGENCE-INDEX.
+066361*TRT-AGENCE-INDEX : RECHERCHE DANS W-TBL-AGENCE L'ENTREE POUR
+066362*AGEN-AGC OF TBWUCPT, LA CREE SI ABSENTE ET SI LA TABLE N'EST PAS
+066363*PLEINE (200 AGENCES AU PLUS).
+066364     SET AGENCE-NON-TROUVEE TO TRUE
+066365     IF W-TBL-AGENCE-NBENT > 0
+066366        PERFORM VARYING W-IDX-AGENCE FROM 1 BY 1
+066367                UNTIL W-IDX-AGENCE > W-TBL-AGENCE-NBENT
+066368                   OR AGENCE-TROUVEE
+066369           IF W-TBL-AGC(W-IDX-AGENCE) = AGEN-AGC OF TBWUCPT
+066370              SET AGENCE-TROUVEE TO TRUE
+066371           END-IF
+066372        END-PERFORM
+066373     END-IF
+066374     IF AGENCE-TROUVEE
+066375        SET W-IDX-AGENCE DOWN BY 1
+066376     ELSE
+066377        IF W-TBL-AGENCE-NBENT < 200
+066378           ADD 1 TO W-TBL-AGENCE-NBENT
+066379           SET W-IDX-AGENCE TO W-TBL-AGENCE-NBENT
+066380           MOVE AGEN-AGC OF TBWUCPT TO W-TBL-AGC(W-IDX-AGENCE)
+066381           SET AGENCE-TROUVEE TO TRUE
+066382        ELSE
+066383           MOVE       SPACES              TO SBWCCPTR-ENR
+066384           STRING     'AGENCE ' AGEN-AGC OF TBWUCPT
+066385                      ' OMISE DU RECAPITULATIF - TABLE PLEINE'
+066386                DELIMITED BY SIZE
+066387                INTO SBWCCPTR-ENR
+066388           PERFORM    ECRITURE-LIGNE
+066389        END-IF
+066390     END-IF
+066391        .
+
+066392 TRT-AGENCE-CUMUL-USAGE.
+066393*TRT-AGENCE-CUMUL-USAGE : CUMUL PAR AGENCE DU NOMBRE D'USAGES
+066394*COMPTE FERMES.
+066395     PERFORM    TRT-AGENCE-INDEX
+066396     IF AGENCE-TROUVEE
+066397        ADD     1   TO W-TBL-CPT-USAGE(W-IDX-AGENCE)
+066397     END-IF
+066398        .
+
+066399 TRT-AGENCE-CUMUL-CONT.
+066401*TRT-AGENCE-CUMUL-CONT : CUMUL PAR AGENCE DU NOMBRE DE CONTRATS
+066402*FERMES.
+066403     PERFORM    TRT-AGENCE-INDEX
+066404     IF AGENCE-TROUVEE
+066405        ADD     1   TO W-TBL-CPT-CONT(W-IDX-AGENCE)
+066405     END-IF
+066406        .
 066500******************************************************************
 066600*   B-ECRITURE TRACE
 066700******************************************************************
@@ -779,6 +1404,15 @@
 070300       INTO SBWCCPTR-ENR
 070400     END-STRING
 070500     PERFORM ECRITURE-LIGNE.
+
+070510     IF MODE-SIMULATION
+070520        MOVE SPACES TO SBWCCPTR-ENR
+070530        STRING '*** MODE SIMULATION - PAS DE MAJ PERSISTEE'
+070540             DELIMITED BY SIZE
+070550             INTO SBWCCPTR-ENR
+070560        END-STRING
+070570        PERFORM ECRITURE-LIGNE
+070580     END-IF.
 070600
 070700
 070800 A-ECRITURE-COMPTERENDU-FIN.
@@ -804,13 +1438,102 @@
 072900* FIN ECRITURE LIGNE
 073000        EXIT.
 073100
+
+073101 ECRITURE-LIGNE-SBWCCAGE.
+073102*ECRITURE FICHIER RECAPITULATIF PAR AGENCE
+073103     WRITE      SBWCCAGE-ENR
+
+073104*** CONTROLE STATUT FICHIER
+073105     IF NOT SBWCCAGE-OK
+073106        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+073107        MOVE SBWCCAGE-STATUS              TO W-F2CABN-MSG-CODRET
+073108        MOVE W-F2CABND-FIC-ECR-COD        TO W-F2CABN-ACTION-CODE
+073109        STRING W-F2CABND-FIC-ECR-TXT WS-MES-SBWCCAGE
+073110                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+073111        PERFORM C-FIN-ANO
+073112     END-IF.
+
+073113 ECRITURE-LIGNE-SBWCCAGE-FIN.
+073114* FIN ECRITURE LIGNE SBWCCAGE
+073115     EXIT.
+
 073200******************************************************************
 073300*   C-FIN-PROGRAMME
 073400******************************************************************
 073500 C-FIN-PROGRAMME.
 073600*--------------------
+073601*ECRITURE DU BILAN CHIFFRE DE FIN DE TRAITEMENT DANS LE C.R.
+073602     PERFORM    C01-ECRITURE-TRAILER
+073603           THRU C01-ECRITURE-TRAILER-FIN.
+073604*ECRITURE DU RECAPITULATIF PAR AGENCE
+073605     PERFORM    C02-ECRITURE-AGENCE
+073606           THRU C02-ECRITURE-AGENCE-FIN.
+
 073700       EXIT.
 073800*----------------
+
+073801 C01-ECRITURE-TRAILER.
+073802*C01-ECRITURE-TRAILER : BILAN CHIFFRE DU TRAITEMENT
+073803*----------------------------------------------------
+073804     MOVE       SPACES                 TO SBWCCPTR-ENR
+073805     STRING     'NOMBRE DE COMPTES EBWCCPTE LUS      : '
+073806                W-CPT-CPTE-ENTREE
+073807            DELIMITED BY SIZE
+073808            INTO SBWCCPTR-ENR
+073809     END-STRING
+073810     PERFORM    ECRITURE-LIGNE
+
+073811     MOVE       SPACES                 TO SBWCCPTR-ENR
+073812     STRING     'NOMBRE DE CONTRATS FERMES           : '
+073813                W-CPT-CONT-FERMES
+073814            DELIMITED BY SIZE
+073815            INTO SBWCCPTR-ENR
+073816     END-STRING
+073817     PERFORM    ECRITURE-LIGNE
+
+073818     MOVE       SPACES                 TO SBWCCPTR-ENR
+073819     STRING     'NOMBRE D''USAGES COMPTE FERMES       : '
+073820                W-CPT-USAGE-FERMES
+073821            DELIMITED BY SIZE
+073822            INTO SBWCCPTR-ENR
+073823     END-STRING
+073824     PERFORM    ECRITURE-LIGNE
+
+073825     MOVE       SPACES                 TO SBWCCPTR-ENR
+073826     STRING     'NOMBRE D''ENREGISTREMENTS REJETES   : '
+073827                W-CPT-CPTE-REJETES
+073828            DELIMITED BY SIZE
+073829            INTO SBWCCPTR-ENR
+073830     END-STRING
+073831     PERFORM    ECRITURE-LIGNE
+073832     .
+
+073833 C01-ECRITURE-TRAILER-FIN.
+073834*FIN ECRITURE TRAILER
+073835     EXIT.
+
+073836 C02-ECRITURE-AGENCE.
+073837*C02-ECRITURE-AGENCE : RECAPITULATIF PAR AGENCE (USAGES FERMES /
+073838*CONTRATS FERMES), UNE LIGNE PAR AGENCE DANS SBWCCAGE
+073839*----------------------------------------------------
+073840     PERFORM VARYING W-IDX-AGENCE FROM 1 BY 1
+073841             UNTIL W-IDX-AGENCE > W-TBL-AGENCE-NBENT
+073842        MOVE       SPACES              TO SBWCCAGE-ENR
+073843        STRING     'AGENCE ' W-TBL-AGC(W-IDX-AGENCE)
+073844                   ' - USAGES FERMES : '
+073845                   W-TBL-CPT-USAGE(W-IDX-AGENCE)
+073846                   ' - CONTRATS FERMES : '
+073847                   W-TBL-CPT-CONT(W-IDX-AGENCE)
+073848              DELIMITED BY SIZE
+073849              INTO SBWCCAGE-ENR
+073850        END-STRING
+073851        PERFORM    ECRITURE-LIGNE-SBWCCAGE
+073852     END-PERFORM
+073853     .
+
+073854 C02-ECRITURE-AGENCE-FIN.
+073855*FIN ECRITURE RECAPITULATIF PAR AGENCE
+073856     EXIT.
 073900
 074000**  FICHIERS EN ENTREE :
 074100*FERMETURE ET CONTROLE STATUS FICHIERS EN ENTREE
@@ -846,6 +1569,82 @@
 077200        PERFORM C-FIN-ANO
 077400      END-IF.
 077500
+077410 C12-SBWCCREJ-FERMETURE.
+077420* FERMETURE FICHIER DE REJETS EBWCCPTE
+077430      CLOSE FD-SBWCCREJ.
+077440
+077450*** CONTROLE STATUS FICHIER DE REJETS
+077460      IF SBWCCREJ-STATUS NOT = ZERO
+077470        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+077480        MOVE SBWCCREJ-STATUS              TO W-F2CABN-MSG-CODRET
+077490        MOVE W-F2CABND-FIC-CLO-COD        TO W-F2CABN-ACTION-CODE
+077500        STRING W-F2CABND-FIC-CLO-TXT WS-MES-SBWCCREJ
+077510                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+077520        PERFORM C-FIN-ANO
+077530      END-IF.
+
+077540 C13-EBWRESTIN-FERMETURE.
+077541* FERMETURE FICHIER DE REPRISE EN ENTREE
+077542      CLOSE FD-EBWRESTIN.
+077543
+077544*** CONTROLE STATUS FICHIER DE REPRISE
+077545      IF EBWRESTIN-STATUS NOT = ZERO
+077546        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+077547        MOVE EBWRESTIN-STATUS             TO W-F2CABN-MSG-CODRET
+077548        MOVE W-F2CABND-FIC-CLO-COD        TO W-F2CABN-ACTION-CODE
+077549        STRING W-F2CABND-FIC-CLO-TXT WS-MES-EBWRESTIN
+077550                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+077551        PERFORM C-FIN-ANO
+077552      END-IF.
+
+077560 C14-SBWCREST-FERMETURE.
+077561* FERMETURE FICHIER DE CHECKPOINT EN SORTIE
+077562      CLOSE FD-SBWCREST.
+077563
+077564*** CONTROLE STATUS FICHIER DE CHECKPOINT
+077565      IF SBWCREST-STATUS NOT = ZERO
+077566        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+077567        MOVE SBWCREST-STATUS              TO W-F2CABN-MSG-CODRET
+077568        MOVE W-F2CABND-FIC-CLO-COD        TO W-F2CABN-ACTION-CODE
+077569        STRING W-F2CABND-FIC-CLO-TXT WS-MES-SBWCREST
+077570                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+077571        PERFORM C-FIN-ANO
+077572      END-IF.
+
+077580 C15-SBWCCLOS-FERMETURE.
+077581* FERMETURE EXTRAIT DES CONTRATS FERMES (CRM/ARCHIVAGE)
+077582      CLOSE FD-SBWCCLOS.
+077583
+077584*** CONTROLE STATUS EXTRAIT DES CONTRATS FERMES
+077585      IF SBWCCLOS-STATUS NOT = ZERO
+077586        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+077587        MOVE SBWCCLOS-STATUS              TO W-F2CABN-MSG-CODRET
+077588        MOVE W-F2CABND-FIC-CLO-COD        TO W-F2CABN-ACTION-CODE
+077589        STRING W-F2CABND-FIC-CLO-TXT WS-MES-SBWCCLOS
+077590                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+077591        PERFORM C-FIN-ANO
+077592      END-IF.
+
+077593 C16-SBWCCAGE-FERMETURE.
+077594* FERMETURE RECAPITULATIF PAR AGENCE
+077595      CLOSE FD-SBWCCAGE.
+077596
+077597*** CONTROLE STATUS RECAPITULATIF PAR AGENCE
+077598      IF SBWCCAGE-STATUS NOT = ZERO
+077599        MOVE W-F2CABND-TYP-COB            TO W-F2CABN-MSG-TYPE
+077601        MOVE SBWCCAGE-STATUS              TO W-F2CABN-MSG-CODRET
+077602        MOVE W-F2CABND-FIC-CLO-COD        TO W-F2CABN-ACTION-CODE
+077603        STRING W-F2CABND-FIC-CLO-TXT WS-MES-SBWCCAGE
+077604                 DELIMITED BY SIZE INTO W-F2CABN-MSG-LIBEL
+077605        PERFORM C-FIN-ANO
+077606      END-IF.
+
+077607*ANNULATION DE L'UNITE DE TRAVAIL EN COURS EN MODE SIMULATION :
+077608*AUCUNE MISE A JOUR DU RUN NE DOIT ETRE RENDUE PERSISTANTE.
+077609      IF MODE-SIMULATION
+077610         PERFORM  DB2P-ROLLBACK
+077611      END-IF.
+
 077600      PERFORM     DB2P-FINAL.
 077700
 077800
@@ -899,6 +1698,14 @@
 082600     MOVE DB2P-FONCTION-COMMIT TO DB2P-FONCTION
 082700     CALL DB2P-DB2P-ID USING DB2P-INTERFACE
 082800     .
+082810*================================================================*
+082820* ANNULATION DE L'UNITE DE TRAVAIL (MODE SIMULATION)
+082830*================================================================*
+082840 DB2P-ROLLBACK.
+082850* --------------
+082860     MOVE DB2P-FONCTION-ROLLBACK TO DB2P-FONCTION
+082870     CALL DB2P-DB2P-ID USING DB2P-INTERFACE
+082880     .
 082900
 083000*================================================================*
 083100* FIN DE TRAITEMENT
@@ -915,4 +1722,4 @@
 083705* -------------
 083710     CALL GX0001P   USING W-F2CABN-ACTION
 083720                          W-F2CABN-MSG.
-083800
\ No newline at end of file
+083800
